@@ -1,7 +1,5 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FRAUDDET.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
 
       * AUTHOR - EVAN RIVERA *************************************
       *
@@ -11,12 +9,371 @@
       * TRANSACTIONS
       *
       * OUTPUT WILL BE IN FORM OF PROBABILITY(NO/YES)
+      *
+      * MODIFICATION HISTORY
+      * --------------------
+      * DATE       BY    DESCRIPTION
+      * 2026-08-09 JDM    CONVERTED FROM SINGLE HARDCODED TEST
+      *                   TRANSACTION TO BATCH-MODE SCORING OF
+      *                   THE DAILY TRANSACTION EXTRACT (FRAUDTXN).
+      * 2026-08-09 TMK    REVIEW FIXES: SHADOW-OUT NOW MIRRORS THE
+      *                   CURRENT MODELOUT LAYOUT AND SHADOW-SCORE-RC
+      *                   IS CHECKED BEFORE THE COMPARISON RECORD IS
+      *                   WRITTEN; FRAUDCTL CONTROL FIELDS ARE MOVED
+      *                   TO WORKING-STORAGE BEFORE THE FILE IS
+      *                   CLOSED, A MISSING FRAUDCTL RECORD NOW ABENDS
+      *                   THE RUN, AND THE THRESHOLDS GET SANITY
+      *                   DEFAULTS; THE 1-HOUR VELOCITY COUNT NOW
+      *                   RESETS ON A GAP INSTEAD OF ACCUMULATING FOR
+      *                   THE LIFE OF THE CARD; THE MERCHANT-STATE AND
+      *                   24-HOUR MERCHANT TABLES NO LONGER OVERFLOW
+      *                   SILENTLY; AND AN EMPTY INPUT EXTRACT NOW
+      *                   SETS A NON-ZERO RETURN-CODE.
+      * 2026-08-09 TMK    REVIEW FIXES: FRAUDTXN/FRAUDCTL/FRAUDHST
+      *                   FILE STATUS IS NOW CHECKED ON THE READ PATH,
+      *                   NOT JUST ON WRITES; A NON-ZERO ALNSCORE RC
+      *                   WITH NO ERROR MESSAGE LENGTH NO LONGER
+      *                   ABENDS ON THE DIAGNOSTIC DISPLAY; AND THE
+      *                   PER-MERCHANT-STATE TABLE IS EXPLICITLY
+      *                   INITIALIZED INSTEAD OF RELYING ON DEFAULT
+      *                   WORKING-STORAGE CONTENT.
       ************************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FRAUDTXN-FILE ASSIGN TO FRAUDTXN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TXN-SEQ-NO
+               FILE STATUS IS FRAUDTXN-STATUS.
+
+           SELECT FRAUDRPT-FILE ASSIGN TO FRAUDRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FRAUDRPT-STATUS.
+
+           SELECT FRAUDCTL-FILE ASSIGN TO FRAUDCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FRAUDCTL-STATUS.
+
+           SELECT FRAUDCKP-FILE ASSIGN TO FRAUDCKP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FRAUDCKP-STATUS.
+
+           SELECT FRAUDXCP-FILE ASSIGN TO FRAUDXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FRAUDXCP-STATUS.
+
+           SELECT FRAUDHST-FILE ASSIGN TO FRAUDHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-CARD-KEY
+               FILE STATUS IS FRAUDHST-STATUS.
+
+           SELECT FRAUDCMP-FILE ASSIGN TO FRAUDCMP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FRAUDCMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *---------------------------------------------------------
+      * DAILY TRANSACTION EXTRACT FROM THE CARD-AUTHORIZATION
+      * FEED - ONE RECORD PER TRANSACTION TO BE SCORED.
+      *---------------------------------------------------------
+       FD  FRAUDTXN-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  FRAUDTXN-RECORD.
+           05 TXN-SEQ-NO           PIC 9(09).
+           05 TXN-CARD-TOKEN       PIC X(19).
+           05 TXN-CARD-LAST4       PIC X(04).
+           05 TXN-MONTH            COMP-2 SYNC.
+           05 TXN-YEAR             COMP-2 SYNC.
+           05 TXN-DAY              COMP-2 SYNC.
+           05 TXN-TIME             COMP-2 SYNC.
+           05 TXN-AMOUNT           COMP-2 SYNC.
+           05 TXN-MERCHANT-NAME    COMP-2 SYNC.
+           05 TXN-MERCHANT-CITY    PIC X(30).
+           05 TXN-MERCHANT-STATE   PIC X(02).
+           05 TXN-USER             COMP-2 SYNC.
+           05 TXN-ZIP              COMP-2 SYNC.
+           05 TXN-MCC              COMP-2 SYNC.
+           05 TXN-USE-CHIP         PIC X(20).
+           05 TXN-ERRORS           PIC X(20).
+           05 TXN-CVV-RESULT       PIC X(01).
+           05 TXN-AVS-RESULT       PIC X(01).
+           05 FILLER               PIC X(08).
+
+      *---------------------------------------------------------
+      * SCORED-TRANSACTION RESULTS FOR DOWNSTREAM CARD-OPS
+      * RECONCILIATION - ONE FIXED RECORD PER TRANSACTION SCORED.
+      *---------------------------------------------------------
+       FD  FRAUDRPT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  FRAUDRPT-RECORD.
+           05 RPT-CARD-LAST4       PIC X(04).
+           05 RPT-MONTH            PIC 9(02).
+           05 RPT-DAY              PIC 9(02).
+           05 RPT-YEAR             PIC 9(04).
+           05 RPT-TIME             PIC 9(02).
+           05 RPT-AMOUNT           PIC 9(05)V9(02).
+           05 RPT-MERCHANT-NAME    PIC 9(18).
+           05 RPT-MERCHANT-CITY    PIC X(30).
+           05 RPT-MERCHANT-STATE   PIC X(02).
+           05 RPT-USER             PIC 9(02).
+           05 RPT-ZIP              PIC 9(05)V9(01).
+           05 RPT-MCC              PIC 9(04).
+           05 RPT-PROB-NO          PIC 9(01)V9(16).
+           05 RPT-PROB-YES         PIC 9(01)V9(16).
+           05 RPT-VERDICT          PIC X(08).
+           05 RPT-REASON-CODE-1    PIC X(30).
+           05 RPT-REASON-CODE-2    PIC X(30).
+           05 RPT-REASON-CODE-3    PIC X(30).
+           05 RPT-CVV-RESULT       PIC X(01).
+           05 RPT-AVS-RESULT       PIC X(01).
+           05 FILLER               PIC X(08).
+
+      *---------------------------------------------------------
+      * RUN-TIME CONTROL PARAMETERS - READ ONCE AT STARTUP SO
+      * FRAUD OPS CAN RETUNE THE SCORING RUN WITHOUT A RECOMPILE.
+      *---------------------------------------------------------
+       FD  FRAUDCTL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  FRAUDCTL-RECORD.
+           05 CTL-DEPLOY-ID             PIC X(36).
+           05 CTL-THRESHOLD             PIC 9(01)V9(04).
+           05 CTL-HIGH-RISK-THRESHOLD   PIC 9(01)V9(04).
+           05 CTL-RESTART-SW            PIC X(01).
+               88 CTL-RESTART-REQUESTED          VALUE 'Y'.
+           05 CTL-CHECKPOINT-INTERVAL   PIC 9(05).
+           05 CTL-SHADOW-MODE-SW        PIC X(01).
+               88 CTL-SHADOW-MODE-ACTIVE         VALUE 'Y'.
+           05 CTL-SHADOW-DEPLOY-ID      PIC X(36).
+           05 FILLER                    PIC X(01).
+
+      *---------------------------------------------------------
+      * CHECKPOINT LOG - ONE RECORD WRITTEN EVERY CTL-CHECKPOINT-
+      * INTERVAL SUCCESSFULLY SCORED TRANSACTIONS.  ON RESTART THE
+      * LAST RECORD WRITTEN GIVES THE KEY TO REPOSITION FRAUDTXN.
+      *---------------------------------------------------------
+       FD  FRAUDCKP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  FRAUDCKP-RECORD.
+           05 CKPT-SEQ-NO               PIC 9(09).
+
+      *---------------------------------------------------------
+      * EXCEPTION REPORT - ONE RECORD PER TRANSACTION REJECTED BY
+      * 0600-VALIDATE-INPUT BEFORE IT EVER REACHES ALNSCORE.
+      *---------------------------------------------------------
+       FD  FRAUDXCP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  FRAUDXCP-RECORD.
+           05 XCP-SEQ-NO                PIC 9(09).
+           05 XCP-REASON                PIC X(40).
+           05 FILLER                    PIC X(20).
+
+      *---------------------------------------------------------
+      * CARDHOLDER HISTORY - KEYED BY CARD SO VELOCITY FEATURES
+      * (HOW ACTIVE HAS THIS CARD BEEN RECENTLY) CAN BE LOOKED UP
+      * BEFORE ALNSCORE IS CALLED, AND REFRESHED AFTER EACH
+      * SUCCESSFULLY SCORED TRANSACTION.
+      *---------------------------------------------------------
+       FD  FRAUDHST-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  FRAUDHST-RECORD.
+           05 HIST-CARD-KEY             PIC X(19).
+           05 HIST-TXN-COUNT-1HR        PIC 9(05) COMP.
+           05 HIST-MERCHANT-COUNT-24HR  PIC 9(05) COMP.
+           05 HIST-MERCHANT-LIST.
+               10 HIST-MERCHANT-ENTRY   PIC 9(18)
+                                        OCCURS 20 TIMES
+                                        INDEXED BY HIST-MERCH-IDX.
+           05 HIST-LAST-YEAR            PIC 9(04).
+           05 HIST-LAST-MONTH           PIC 9(02).
+           05 HIST-LAST-DAY             PIC 9(02).
+           05 HIST-LAST-HOUR            PIC 9(02).
+           05 FILLER                    PIC X(10).
+
+      *---------------------------------------------------------
+      * SHADOW-MODEL COMPARISON - WHEN CTL-SHADOW-MODE-ACTIVE THE
+      * PRODUCTION AND CANDIDATE DEPLOYMENTS ARE BOTH SCORED AND
+      * THE TWO RESULTS ARE WRITTEN SIDE BY SIDE SO THE CANDIDATE
+      * CAN BE VALIDATED BEFORE IT IS CUT INTO PRODUCTION.
+      *---------------------------------------------------------
+       FD  FRAUDCMP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  FRAUDCMP-RECORD.
+           05 CMP-SEQ-NO                PIC 9(09).
+           05 CMP-PROD-DEPLOY-ID        PIC X(36).
+           05 CMP-PROD-PROB-YES         PIC 9(01)V9(16).
+           05 CMP-SHADOW-DEPLOY-ID      PIC X(36).
+           05 CMP-SHADOW-PROB-YES       PIC 9(01)V9(16).
+           05 CMP-VERDICT-MATCH         PIC X(01).
+           05 FILLER                    PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+      *File status for the scored-results output dataset
+       77  FRAUDRPT-STATUS              PIC X(02).
+       77  FRAUDCTL-STATUS              PIC X(02).
+       77  FRAUDCKP-STATUS              PIC X(02).
+       77  FRAUDXCP-STATUS              PIC X(02).
+       77  FRAUDHST-STATUS              PIC X(02).
+       77  FRAUDCMP-STATUS              PIC X(02).
+
+      *-----------------------------------------------------------
+      * SHADOW-MODEL COMPARISON CONTROLS
+      *-----------------------------------------------------------
+       77  SHADOW-DEPLOY-ID             PIC X(36).
+       77  SHADOW-MODE-SWITCH           PIC X(01) VALUE 'N'.
+           88 SHADOW-MODE-ON                      VALUE 'Y'.
+       77  SHADOW-VERDICT               PIC X(08).
+
+       01  SHADOW-OUT.
+           05 SHADOW-SCORE-RC           PIC 9(4) COMP VALUE 0.
+           05 SHADOW-SCORE-ERR-ID       PIC X(8).
+           05 SHADOW-SCORE-ERR-MSG      PIC X(255).
+           05 SHADOW-SCORE-ERR-MSG-LEN  PIC S9999 COMP-5 SYNC.
+           05 SHADOW-MODELOUT.
+               06 SHADOW-probabilityXNoX    COMP-2 SYNC.
+               06 SHADOW-probabilityXYesX   COMP-2 SYNC.
+               06 SHADOW-ReasonXCode1-length PIC S9999 COMP-5 SYNC.
+               06 SHADOW-ReasonXCode1       PIC X(30).
+               06 SHADOW-ReasonXCode2-length PIC S9999 COMP-5 SYNC.
+               06 SHADOW-ReasonXCode2       PIC X(30).
+               06 SHADOW-ReasonXCode3-length PIC S9999 COMP-5 SYNC.
+               06 SHADOW-ReasonXCode3       PIC X(30).
+
+       77  SHADOW-SCORE-OK-SWITCH       PIC X(01) VALUE 'Y'.
+           88 SHADOW-SCORE-SUCCESSFUL             VALUE 'Y'.
+           88 SHADOW-SCORE-FAILED                 VALUE 'N'.
+
+      *-----------------------------------------------------------
+      * VELOCITY FEATURE LOOKUP
+      *-----------------------------------------------------------
+       77  CARD-KEY-WS                  PIC X(19) VALUE SPACES.
+       77  HISTORY-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+           88 HISTORY-RECORD-FOUND               VALUE 'Y'.
+       77  MERCHANT-KEY-WS              PIC 9(18) VALUE ZERO.
+       77  MERCHANT-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+           88 MERCHANT-ALREADY-SEEN               VALUE 'Y'.
+       77  MERCHANT-LIST-FULL-CTR       PIC 9(09) COMP VALUE ZERO.
+
+      *Approximate hours elapsed since HIST-LAST-YEAR/MONTH/DAY/HOUR -
+      *30-day months and 365-day years, same order of approximation
+      *as the rest of the velocity window logic (the extract carries
+      *only a date and an hour-of-day, not a true timestamp).  Used
+      *to age out both the 1-hour and 24-hour velocity windows.
+       77  HIST-ELAPSED-HOURS           PIC S9(09) COMP VALUE ZERO.
+
+      *-----------------------------------------------------------
+      * INPUT VALIDATION
+      *-----------------------------------------------------------
+       77  VALID-RECORD-SWITCH          PIC X(01) VALUE 'Y'.
+           88 RECORD-IS-VALID                     VALUE 'Y'.
+           88 RECORD-IS-INVALID                   VALUE 'N'.
+       77  XCP-REASON-WS                PIC X(40).
+       77  RECORDS-REJECTED-CTR         PIC 9(09) COMP VALUE ZERO.
+
+      *Known merchant category codes - an unrecognized MCC is
+      *flagged rather than shipped to ALNSCORE.
+       01  VALID-MCC-TABLE.
+           05 FILLER                    PIC 9(04) VALUE 4899.
+           05 FILLER                    PIC 9(04) VALUE 4900.
+           05 FILLER                    PIC 9(04) VALUE 5300.
+           05 FILLER                    PIC 9(04) VALUE 5411.
+           05 FILLER                    PIC 9(04) VALUE 5541.
+           05 FILLER                    PIC 9(04) VALUE 5812.
+           05 FILLER                    PIC 9(04) VALUE 5912.
+           05 FILLER                    PIC 9(04) VALUE 5999.
+           05 FILLER                    PIC 9(04) VALUE 6011.
+           05 FILLER                    PIC 9(04) VALUE 7011.
+       01  VALID-MCC-TABLE-R REDEFINES VALID-MCC-TABLE.
+           05 VALID-MCC-ENTRY PIC 9(04) OCCURS 10 TIMES
+                               INDEXED BY MCC-IDX.
+
+      *-----------------------------------------------------------
+      * RESTART / CHECKPOINT CONTROLS
+      *-----------------------------------------------------------
+       77  CKPT-EOF-SWITCH              PIC X(01) VALUE 'N'.
+           88 END-OF-CKPT-LOG                     VALUE 'Y'.
+       77  RESTART-KEY                  PIC 9(09) VALUE ZERO.
+       77  CURRENT-SEQ-NO               PIC 9(09) VALUE ZERO.
+       77  CHECKPOINT-CTR               PIC 9(09) COMP VALUE ZERO.
+
+      *Restart switch and checkpoint interval - copied out of
+      *FRAUDCTL-RECORD before FRAUDCTL-FILE is closed so the rest of
+      *the run is not referencing fields in a closed FD area.
+       77  RESTART-SWITCH               PIC X(01) VALUE 'N'.
+           88 RESTART-REQUESTED                   VALUE 'Y'.
+       77  CHECKPOINT-INTERVAL-WS       PIC 9(05) VALUE ZERO.
+
+      *Fraud decision threshold - set from FRAUDCTL at startup,
+      *compared directly against probabilityXYesX.
+       77  FRAUD-THRESHOLD              COMP-2 SYNC VALUE 0.5.
+
+      *WMLz model deployment ID - set from FRAUDCTL at startup so a
+      *model redeploy is a control-file change, not a recompile.
+       77  DEPLOY-ID                    PIC X(36).
+
+      *High-risk threshold - distinct from FRAUD-THRESHOLD.  A
+      *transaction scoring at or above this level is pushed to the
+      *fraud analyst worklist in addition to getting its normal
+      *FRAUD/NO FRAUD verdict.
+       77  HIGH-RISK-THRESHOLD          COMP-2 SYNC VALUE 0.9.
+
+      *Hold-queue entry built for TS QUEUE('FRAUDHQ')
+       01  FRAUDHLD-RECORD.
+           05 HLD-CARD-LAST4            PIC X(04).
+           05 HLD-USER                  PIC 9(02).
+           05 HLD-MERCHANT-NAME         PIC 9(18).
+           05 HLD-AMOUNT                PIC 9(05)V9(02).
+           05 HLD-PROB-YES              PIC 9(01)V9(16).
+       77  FRAUD-VERDICT                PIC X(08).
+       77  SCORE-OK-SWITCH              PIC X(01) VALUE 'Y'.
+           88 SCORE-SUCCESSFUL                    VALUE 'Y'.
+           88 SCORE-FAILED                        VALUE 'N'.
+
+      *-----------------------------------------------------------
+      * END-OF-RUN CONTROL TOTALS
+      *-----------------------------------------------------------
+       77  RECORDS-READ-CTR             PIC 9(09) COMP VALUE ZERO.
+       77  RECORDS-SCORED-CTR           PIC 9(09) COMP VALUE ZERO.
+       77  RECORDS-SCORE-FAILED-CTR     PIC 9(09) COMP VALUE ZERO.
+       77  FRAUD-FLAGGED-CTR            PIC 9(09) COMP VALUE ZERO.
+       77  NO-FRAUD-CTR                 PIC 9(09) COMP VALUE ZERO.
+       77  PROB-YES-TOTAL               COMP-2 SYNC VALUE ZERO.
+       77  PROB-YES-AVERAGE             COMP-2 SYNC VALUE ZERO.
+
+      *Breakdown of scored transactions by merchant state
+       01  STATE-TOTALS-TABLE.
+           05 STATE-TOTALS-ENTRY OCCURS 60 TIMES
+                                  INDEXED BY STATE-IDX.
+               10 STATE-TOTALS-CODE     PIC X(02).
+               10 STATE-TOTALS-COUNT    PIC 9(07) COMP.
+       77  STATE-TOTALS-USED            PIC 9(03) COMP VALUE ZERO.
+       77  STATE-TOTALS-OVERFLOW-CTR    PIC 9(09) COMP VALUE ZERO.
+
+      *File status and switches for the transaction extract
+       77  FRAUDTXN-STATUS              PIC X(02).
+       77  EOF-SWITCH                   PIC X(01) VALUE 'N'.
+           88 END-OF-FILE                         VALUE 'Y'.
+
       *Raw Input Data****
       *DATA STRUCTURE OF THE MODEL INPUT
        01  FRAUDIN.
-           06 Card COMP-2 SYNC.
+           06 CardXToken-length PIC S9999 COMP-5 SYNC.
+           06 CardXToken PIC X(19).
+           06 CardXLast4-length PIC S9999 COMP-5 SYNC.
+           06 CardXLast4 PIC X(04).
            06 Month COMP-2 SYNC.
            06 UseXChip-length PIC S9999 COMP-5 SYNC.
            06 UseXChip PIC X(255).
@@ -34,6 +391,10 @@
            06 Errors-length PIC S9999 COMP-5 SYNC.
            06 Errors PIC X(255).
            06 XTime COMP-2 SYNC.
+           06 TxnXCountX1hr COMP-2 SYNC.
+           06 DistinctXMerchantXCountX24hr COMP-2 SYNC.
+           06 CvvXResult PIC X(01).
+           06 AvsXResult PIC X(01).
 
       *Scoring Output Variables
       *DATA STRUCTURE OF THE MODEL OUTPUT
@@ -47,11 +408,17 @@
          03 MODELOUT.
              06 probabilityXNoX               COMP-2 SYNC.
              06 probabilityXYesX              COMP-2 SYNC.
+             06 ReasonXCode1-length           PIC S9999 COMP-5 SYNC.
+             06 ReasonXCode1                  PIC X(30).
+             06 ReasonXCode2-length           PIC S9999 COMP-5 SYNC.
+             06 ReasonXCode2                  PIC X(30).
+             06 ReasonXCode3-length           PIC S9999 COMP-5 SYNC.
+             06 ReasonXCode3                  PIC X(30).
 
       *Typecasting Variables to User friendly Output
       *
        01  CAST-WS.
-            06 cast-card                     PIC 9(2).
+            06 cast-card-last4               PIC X(4).
             06 cast-month                    PIC 9(2).
             06 cast-year                     PIC 9(4).
             06 cast-day                      PIC 9(2).
@@ -66,76 +433,536 @@
             06 cast-errors                   PIC 9(10).
             06 cast-probabilityXNoX          PIC 9(1).9(16).
             06 cast-probabilityXYesX         PIC 9(1).9(16).
+            06 cast-cvv-result               PIC X(1).
+            06 cast-avs-result               PIC X(1).
 
        PROCEDURE DIVISION.
 
+             PERFORM 0100-INITIALIZE
+                THRU 0100-INITIALIZE-X.
+
+             PERFORM 0400-PROCESS-TRANSACTION
+                THRU 0400-PROCESS-TRANSACTION-X
+                UNTIL END-OF-FILE.
+
+             PERFORM 9000-TERMINATE
+                THRU 9000-TERMINATE-X.
+
+             EXEC CICS RETURN END-EXEC.
+             STOP RUN.
+
+      *---------------
+       0100-INITIALIZE.
+      *---------------
+
+             INITIALIZE STATE-TOTALS-TABLE.
+
+             OPEN INPUT FRAUDCTL-FILE.
+             READ FRAUDCTL-FILE
+                 AT END
+                     DISPLAY 'FRAUDCTL IS EMPTY - CANNOT START RUN'
+                     CLOSE FRAUDCTL-FILE
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+             END-READ.
+             MOVE CTL-DEPLOY-ID TO DEPLOY-ID.
+             MOVE CTL-THRESHOLD TO FRAUD-THRESHOLD.
+             MOVE CTL-HIGH-RISK-THRESHOLD TO HIGH-RISK-THRESHOLD.
+             MOVE CTL-SHADOW-MODE-SW TO SHADOW-MODE-SWITCH.
+             MOVE CTL-SHADOW-DEPLOY-ID TO SHADOW-DEPLOY-ID.
+             MOVE CTL-RESTART-SW TO RESTART-SWITCH.
+             MOVE CTL-CHECKPOINT-INTERVAL TO CHECKPOINT-INTERVAL-WS.
+             CLOSE FRAUDCTL-FILE.
+
+             IF CHECKPOINT-INTERVAL-WS = ZERO
+                 MOVE 100 TO CHECKPOINT-INTERVAL-WS
+             END-IF.
+
+             IF FRAUD-THRESHOLD <= 0 OR FRAUD-THRESHOLD > 1
+                 DISPLAY 'CTL-THRESHOLD OUT OF RANGE - DEFAULTING'
+                 MOVE 0.5 TO FRAUD-THRESHOLD
+             END-IF.
+
+             IF HIGH-RISK-THRESHOLD <= 0 OR HIGH-RISK-THRESHOLD > 1
+                 DISPLAY 'CTL-HIGH-RISK-THRESHOLD OUT OF RANGE'
+                 MOVE 0.9 TO HIGH-RISK-THRESHOLD
+             END-IF.
+
+             OPEN INPUT FRAUDTXN-FILE.
+             OPEN I-O FRAUDHST-FILE.
+
+             IF RESTART-REQUESTED
+                 PERFORM 0150-READ-LAST-CHECKPOINT
+                    THRU 0150-READ-LAST-CHECKPOINT-X
+                 MOVE RESTART-KEY TO TXN-SEQ-NO
+                 START FRAUDTXN-FILE KEY IS GREATER THAN TXN-SEQ-NO
+                     INVALID KEY
+                         MOVE 'Y' TO EOF-SWITCH
+                 END-START
+                 OPEN EXTEND FRAUDCKP-FILE
+                 OPEN EXTEND FRAUDRPT-FILE
+                 OPEN EXTEND FRAUDXCP-FILE
+                 OPEN EXTEND FRAUDCMP-FILE
+             ELSE
+                 OPEN OUTPUT FRAUDCKP-FILE
+                 OPEN OUTPUT FRAUDRPT-FILE
+                 OPEN OUTPUT FRAUDXCP-FILE
+                 OPEN OUTPUT FRAUDCMP-FILE
+             END-IF.
+
              PERFORM 0500-GET-INPUT
                 THRU 0500-GET-INPUT-X.
 
-      *Compute length for string fields
+      *-----------------
+       0100-INITIALIZE-X.
+      *-----------------
 
-             COMPUTE UseXChip-length =
-             FUNCTION LENGTH(UseXChip)
+      *-----------------------------------------------------------
+      * RESTART REQUESTED - READS THE CHECKPOINT LOG TO END OF
+      * FILE AND KEEPS THE LAST KEY WRITTEN, WHICH IS WHERE THE
+      * TRANSACTION EXTRACT IS REPOSITIONED.
+      *-----------------------------------------------------------
+       0150-READ-LAST-CHECKPOINT.
+      *-----------------------------------------------------------
 
-             COMPUTE MerchantXState-length =
-             FUNCTION LENGTH(MerchantXState)
+             OPEN INPUT FRAUDCKP-FILE.
+             PERFORM 0160-READ-CHECKPOINT-REC
+                THRU 0160-READ-CHECKPOINT-REC-X
+                UNTIL END-OF-CKPT-LOG.
+             CLOSE FRAUDCKP-FILE.
 
-             COMPUTE MerchantXCity-length  =
-             FUNCTION LENGTH(MerchantXCity)
+      *-------------------------------
+       0150-READ-LAST-CHECKPOINT-X.
+      *-------------------------------
 
-             COMPUTE Errors-length  =
-             FUNCTION LENGTH(Errors)
+       0160-READ-CHECKPOINT-REC.
+             READ FRAUDCKP-FILE
+                 AT END
+                     MOVE 'Y' TO CKPT-EOF-SWITCH
+                 NOT AT END
+                     MOVE CKPT-SEQ-NO TO RESTART-KEY
+             END-READ.
+       0160-READ-CHECKPOINT-REC-X.
 
-             PERFORM 1000-CALL-CICS
-                THRU 1000-CALL-CICS-X.
+      *-----------------------------------------------------------
+      * DRIVES ONE TRANSACTION THROUGH SCORING AND THEN READS
+      * THE NEXT RECORD FOR THE FOLLOWING ITERATION OF THE LOOP.
+      *-----------------------------------------------------------
+       0400-PROCESS-TRANSACTION.
+      *-----------------------------------------------------------
 
-             PERFORM 2000-CAST-NUMERIC
-                THRU 2000-CAST-NUMERIC-X.
+             ADD 1 TO RECORDS-READ-CTR.
 
-             PERFORM 3000-PUT-OUTPUT
-                THRU 3000-PUT-OUTPUT-X.
+             PERFORM 0600-VALIDATE-INPUT
+                THRU 0600-VALIDATE-INPUT-X.
 
-             EXEC CICS RETURN END-EXEC.
-             STOP RUN.
+             IF RECORD-IS-VALID
+                 PERFORM 0650-GET-HISTORY
+                    THRU 0650-GET-HISTORY-X
 
-      *---------------
+                 PERFORM 1000-CALL-CICS
+                    THRU 1000-CALL-CICS-X
+
+                 PERFORM 1100-CHECK-SCORE-RC
+                    THRU 1100-CHECK-SCORE-RC-X
+
+                 IF SCORE-SUCCESSFUL
+                     PERFORM 2000-CAST-NUMERIC
+                        THRU 2000-CAST-NUMERIC-X
+
+                     PERFORM 3000-PUT-OUTPUT
+                        THRU 3000-PUT-OUTPUT-X
+
+                     PERFORM 4000-CHECKPOINT
+                        THRU 4000-CHECKPOINT-X
+
+                     PERFORM 4100-UPDATE-HISTORY
+                        THRU 4100-UPDATE-HISTORY-X
+
+                     IF SHADOW-MODE-ON
+                         PERFORM 1200-CALL-CICS-SHADOW
+                            THRU 1200-CALL-CICS-SHADOW-X
+
+                         PERFORM 1220-CHECK-SHADOW-SCORE-RC
+                            THRU 1220-CHECK-SHADOW-SCORE-RC-X
+
+                         IF SHADOW-SCORE-SUCCESSFUL
+                             PERFORM 1250-WRITE-COMPARISON
+                                THRU 1250-WRITE-COMPARISON-X
+                         END-IF
+                     END-IF
+                 ELSE
+                     ADD 1 TO RECORDS-SCORE-FAILED-CTR
+                 END-IF
+             ELSE
+                 ADD 1 TO RECORDS-REJECTED-CTR
+                 PERFORM 0750-WRITE-EXCEPTION
+                    THRU 0750-WRITE-EXCEPTION-X
+             END-IF.
+
+             PERFORM 0500-GET-INPUT
+                THRU 0500-GET-INPUT-X.
+
+      *-------------------------------
+       0400-PROCESS-TRANSACTION-X.
+      *-------------------------------
+
+      *-----------------------------------------------------------
+      * READS ONE RECORD FROM THE TRANSACTION EXTRACT AND MOVES
+      * IT INTO THE FRAUDIN MODEL-INPUT LAYOUT.  SETS END-OF-FILE
+      * WHEN THE EXTRACT IS EXHAUSTED.
+      *-----------------------------------------------------------
        0500-GET-INPUT.
-      *---------------
+      *-----------------------------------------------------------
 
-             MOVE 0                  TO User.
-             MOVE 10                 TO Month.
-             MOVE 3.72               TO Amount.
-             MOVE 13                 TO XDay.
-             MOVE 197144152588600136 TO MerchantXName.
-      *  Merchant Name is 19 digits in original dataset. Take first 18     
-             MOVE 'CA'               TO MerchantXState.
-      *      MOVE 2                  TO MerchantXState-length
-             MOVE 'Upland'           TO MerchantXCity.
-      *      MOVE 6                  TO MerchantXCity-length
-             MOVE 2008               TO Year.
-             MOVE 91784.0            TO Zip.
-             MOVE 3                  TO Card.
-             MOVE 'Swipe Transaction' TO UseXChip.
-      *      MOVE 17                 TO UseXChip-length.
-             MOVE 5300               TO MCC.
-             MOVE 'na'               TO Errors.
-      *      MOVE 2                  TO Errors-length.
-             MOVE 702                TO XTime.
+             READ FRAUDTXN-FILE
+                 AT END
+                     MOVE 'Y' TO EOF-SWITCH
+                 NOT AT END
+                     PERFORM 0550-MOVE-TRANSACTION
+                        THRU 0550-MOVE-TRANSACTION-X
+             END-READ.
+
+             IF NOT END-OF-FILE
+                IF FRAUDTXN-STATUS NOT = '00'
+                    DISPLAY 'FRAUDTXN READ FAILED - STATUS: '
+                        FRAUDTXN-STATUS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+             END-IF.
 
       *-----------------
        0500-GET-INPUT-X.
       *-----------------
 
+      *-----------------------------------------------------------
+      * MOVES ONE FRAUDTXN RECORD INTO THE FRAUDIN LAYOUT THAT IS
+      * PASSED TO ALNSCORE, AND COMPUTES THE LENGTH-PREFIXED
+      * STRING FIELDS REQUIRED BY THE JAVA MODEL-INPUT WRAPPER.
+      *-----------------------------------------------------------
+       0550-MOVE-TRANSACTION.
+      *-----------------------------------------------------------
+
+             MOVE TXN-SEQ-NO           TO CURRENT-SEQ-NO.
+             MOVE TXN-CARD-TOKEN       TO CardXToken.
+             MOVE TXN-CARD-LAST4       TO CardXLast4.
+             MOVE TXN-MONTH            TO Month.
+             MOVE TXN-YEAR             TO Year.
+             MOVE TXN-DAY              TO XDay.
+             MOVE TXN-TIME             TO XTime.
+             MOVE TXN-AMOUNT           TO Amount.
+             MOVE TXN-MERCHANT-NAME    TO MerchantXName.
+             MOVE TXN-MERCHANT-CITY    TO MerchantXCity.
+             MOVE TXN-MERCHANT-STATE   TO MerchantXState.
+             MOVE TXN-USER             TO User.
+             MOVE TXN-ZIP              TO Zip.
+             MOVE TXN-MCC              TO MCC.
+             MOVE TXN-USE-CHIP         TO UseXChip.
+             MOVE TXN-ERRORS           TO Errors.
+             MOVE TXN-CVV-RESULT       TO CvvXResult.
+             MOVE TXN-AVS-RESULT       TO AvsXResult.
+
+             COMPUTE CardXToken-length =
+                 FUNCTION LENGTH(CardXToken)
+
+             COMPUTE CardXLast4-length =
+                 FUNCTION LENGTH(CardXLast4)
+
+             COMPUTE UseXChip-length =
+                 FUNCTION LENGTH(UseXChip)
+
+             COMPUTE MerchantXState-length =
+                 FUNCTION LENGTH(MerchantXState)
+
+             COMPUTE MerchantXCity-length  =
+                 FUNCTION LENGTH(MerchantXCity)
+
+             COMPUTE Errors-length  =
+                 FUNCTION LENGTH(Errors)
+
+      *---------------------------
+       0550-MOVE-TRANSACTION-X.
+      *---------------------------
+
+      *-----------------------------------------------------------
+      * RANGE-CHECKS THE FIELDS AN UPSTREAM FEED ERROR MOST OFTEN
+      * GARBLES, BEFORE THE RECORD EVER REACHES ALNSCORE.  A BAD
+      * RECORD IS FLAGGED TO THE EXCEPTION REPORT INSTEAD OF BEING
+      * SCORED.
+      *-----------------------------------------------------------
+       0600-VALIDATE-INPUT.
+      *-----------------------------------------------------------
+
+             MOVE 'Y' TO VALID-RECORD-SWITCH.
+             MOVE SPACES TO XCP-REASON-WS.
+
+             IF Month < 1 OR Month > 12
+                 MOVE 'N' TO VALID-RECORD-SWITCH
+                 MOVE 'INVALID MONTH' TO XCP-REASON-WS
+             END-IF.
+
+             IF RECORD-IS-VALID
+                 IF XDay < 1 OR XDay > 31
+                     MOVE 'N' TO VALID-RECORD-SWITCH
+                     MOVE 'INVALID DAY' TO XCP-REASON-WS
+                 END-IF
+             END-IF.
+
+             IF RECORD-IS-VALID
+                 SET MCC-IDX TO 1
+                 SEARCH VALID-MCC-ENTRY
+                     AT END
+                         MOVE 'N' TO VALID-RECORD-SWITCH
+                         MOVE 'UNKNOWN MCC' TO XCP-REASON-WS
+                     WHEN VALID-MCC-ENTRY(MCC-IDX) = MCC
+                         CONTINUE
+                 END-SEARCH
+             END-IF.
+
+             IF RECORD-IS-VALID
+                 IF Zip < 00501 OR Zip > 99950
+                     MOVE 'N' TO VALID-RECORD-SWITCH
+                     MOVE 'INVALID ZIP' TO XCP-REASON-WS
+                 END-IF
+             END-IF.
+
+      *-------------------------
+       0600-VALIDATE-INPUT-X.
+      *-------------------------
+
+      *-----------------------------------------------------------
+      * WRITES A REJECTED RECORD TO THE EXCEPTION REPORT SO A
+      * GARBLED UPSTREAM FEED SHOWS UP THERE INSTEAD OF SILENTLY
+      * PRODUCING A MEANINGLESS FRAUD SCORE.
+      *-----------------------------------------------------------
+       0750-WRITE-EXCEPTION.
+      *-----------------------------------------------------------
+
+             MOVE CURRENT-SEQ-NO TO XCP-SEQ-NO.
+             MOVE XCP-REASON-WS  TO XCP-REASON.
+             WRITE FRAUDXCP-RECORD.
+
+      *-------------------------
+       0750-WRITE-EXCEPTION-X.
+      *-------------------------
+
+      *-----------------------------------------------------------
+      * LOOKS UP THE CARDHOLDER HISTORY RECORD FOR THE CURRENT CARD
+      * AND MOVES THE VELOCITY COUNTERS INTO FRAUDIN SO ALNSCORE
+      * SEES HOW ACTIVE THIS CARD HAS BEEN RECENTLY.  A CARD WITH
+      * NO HISTORY ON FILE GETS ZERO VELOCITY FEATURES.
+      *-----------------------------------------------------------
+       0650-GET-HISTORY.
+      *-----------------------------------------------------------
+
+             MOVE CardXToken TO CARD-KEY-WS.
+             MOVE 'N' TO HISTORY-FOUND-SWITCH.
+             MOVE ZERO TO HIST-TXN-COUNT-1HR HIST-MERCHANT-COUNT-24HR.
+
+             MOVE CARD-KEY-WS TO HIST-CARD-KEY.
+             READ FRAUDHST-FILE
+                 INVALID KEY
+                     MOVE 'N' TO HISTORY-FOUND-SWITCH
+                 NOT INVALID KEY
+                     MOVE 'Y' TO HISTORY-FOUND-SWITCH
+             END-READ.
+
+             IF FRAUDHST-STATUS NOT = '00' AND '23'
+                 DISPLAY 'FRAUDHST READ FAILED - STATUS: '
+                     FRAUDHST-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+             END-IF.
+
+             MOVE HIST-TXN-COUNT-1HR     TO TxnXCountX1hr.
+             MOVE HIST-MERCHANT-COUNT-24HR
+                 TO DistinctXMerchantXCountX24hr.
+
+      *---------------------
+       0650-GET-HISTORY-X.
+      *---------------------
+
+      *-----------------------------------------------------------
+      * WRITES THE CURRENT RECORD KEY TO THE CHECKPOINT LOG EVERY
+      * CTL-CHECKPOINT-INTERVAL SUCCESSFULLY SCORED TRANSACTIONS
+      * SO A MID-RUN ABEND DOESN'T FORCE A RESTART FROM RECORD 1.
+      *-----------------------------------------------------------
+       4000-CHECKPOINT.
+      *-----------------------------------------------------------
+
+             ADD 1 TO CHECKPOINT-CTR.
+             IF CHECKPOINT-CTR >= CHECKPOINT-INTERVAL-WS
+                 MOVE CURRENT-SEQ-NO TO CKPT-SEQ-NO
+                 WRITE FRAUDCKP-RECORD
+                 IF FRAUDCKP-STATUS NOT = '00'
+                     DISPLAY 'FRAUDCKP WRITE FAILED - STATUS: '
+                         FRAUDCKP-STATUS
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                 END-IF
+                 MOVE ZERO TO CHECKPOINT-CTR
+             END-IF.
+
+      *-------------------
+       4000-CHECKPOINT-X.
+      *-------------------
+
+      *-----------------------------------------------------------
+      * REFRESHES THE CARDHOLDER HISTORY RECORD AFTER A SUCCESSFUL
+      * SCORE - BUMPS THE 1-HOUR TRANSACTION COUNT AND ADDS THE
+      * CURRENT MERCHANT TO THE ROLLING 24-HOUR MERCHANT LIST IF
+      * IT IS NOT ALREADY THERE.
+      *-----------------------------------------------------------
+       4100-UPDATE-HISTORY.
+      *-----------------------------------------------------------
+
+             IF NOT HISTORY-RECORD-FOUND
+                 MOVE CARD-KEY-WS TO HIST-CARD-KEY
+                 MOVE ZERO TO HIST-TXN-COUNT-1HR
+                 MOVE ZERO TO HIST-MERCHANT-COUNT-24HR
+                 MOVE ZERO TO HIST-MERCHANT-LIST
+                 MOVE ZERO TO HIST-LAST-YEAR HIST-LAST-MONTH
+                              HIST-LAST-DAY  HIST-LAST-HOUR
+                 MOVE ZERO TO HIST-ELAPSED-HOURS
+             ELSE
+                 COMPUTE HIST-ELAPSED-HOURS =
+                     ((cast-year  - HIST-LAST-YEAR)  * 8760)
+                   + ((cast-month - HIST-LAST-MONTH) * 720)
+                   + ((cast-day   - HIST-LAST-DAY)   * 24)
+                   + (cast-time   - HIST-LAST-HOUR)
+             END-IF.
+
+             IF HISTORY-RECORD-FOUND
+                AND HIST-ELAPSED-HOURS >= 0
+                AND HIST-ELAPSED-HOURS <= 1
+                 ADD 1 TO HIST-TXN-COUNT-1HR
+             ELSE
+                 MOVE 1 TO HIST-TXN-COUNT-1HR
+             END-IF.
+
+      *24-HOUR WINDOW HAS LAPSED - CLEAR THE MERCHANT COUNT/LIST SO
+      *DistinctXMerchantXCountX24hr IS NOT A LIFETIME COUNT.
+             IF HISTORY-RECORD-FOUND
+                AND (HIST-ELAPSED-HOURS < 0 OR HIST-ELAPSED-HOURS > 24)
+                 MOVE ZERO TO HIST-MERCHANT-COUNT-24HR
+                 MOVE ZERO TO HIST-MERCHANT-LIST
+             END-IF.
+
+             MOVE cast-year  TO HIST-LAST-YEAR.
+             MOVE cast-month TO HIST-LAST-MONTH.
+             MOVE cast-day   TO HIST-LAST-DAY.
+             MOVE cast-time  TO HIST-LAST-HOUR.
+
+             MOVE cast-merchant-name TO MERCHANT-KEY-WS.
+             MOVE 'N' TO MERCHANT-FOUND-SWITCH.
+             IF HIST-MERCHANT-COUNT-24HR > ZERO
+                 SET HIST-MERCH-IDX TO 1
+                 SEARCH HIST-MERCHANT-ENTRY
+                     AT END
+                         CONTINUE
+                     WHEN HIST-MERCHANT-ENTRY(HIST-MERCH-IDX) =
+                          MERCHANT-KEY-WS
+                         MOVE 'Y' TO MERCHANT-FOUND-SWITCH
+                 END-SEARCH
+             END-IF.
+
+             IF NOT MERCHANT-ALREADY-SEEN
+                IF HIST-MERCHANT-COUNT-24HR < 20
+                    ADD 1 TO HIST-MERCHANT-COUNT-24HR
+                    SET HIST-MERCH-IDX TO HIST-MERCHANT-COUNT-24HR
+                    MOVE MERCHANT-KEY-WS TO
+                        HIST-MERCHANT-ENTRY(HIST-MERCH-IDX)
+                ELSE
+                    ADD 1 TO MERCHANT-LIST-FULL-CTR
+                    DISPLAY 'WARNING - 24HR MERCHANT LIST FULL FOR '
+                        'CARD: ' CARD-KEY-WS
+                END-IF
+             END-IF.
+
+             IF HISTORY-RECORD-FOUND
+                 REWRITE FRAUDHST-RECORD
+             ELSE
+                 WRITE FRAUDHST-RECORD
+             END-IF.
+
+             IF FRAUDHST-STATUS NOT = '00'
+                 DISPLAY 'FRAUDHST WRITE FAILED - STATUS: '
+                     FRAUDHST-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+             END-IF.
+
+      *-----------------------
+       4100-UPDATE-HISTORY-X.
+      *-----------------------
+
+      *-----------------------------------------------------------
+       9000-TERMINATE.
+      *-----------------------------------------------------------
+
+             IF RECORDS-SCORED-CTR > ZERO
+                 COMPUTE PROB-YES-AVERAGE =
+                     PROB-YES-TOTAL / RECORDS-SCORED-CTR
+             END-IF.
+
+             IF RECORDS-READ-CTR = ZERO
+                 DISPLAY 'WARNING - FRAUDTXN WAS EMPTY, NOTHING '
+                     'SCORED'
+                 MOVE 4 TO RETURN-CODE
+             END-IF.
+
+             DISPLAY ' '.
+             DISPLAY '***** FRAUDDET CONTROL TOTALS *****'.
+             DISPLAY 'RECORDS READ          : ' RECORDS-READ-CTR.
+             DISPLAY 'RECORDS SCORED        : ' RECORDS-SCORED-CTR.
+             DISPLAY 'SCORE FAILURES        :' RECORDS-SCORE-FAILED-CTR.
+             DISPLAY 'RECORDS REJECTED      : ' RECORDS-REJECTED-CTR.
+             DISPLAY 'FLAGGED FRAUD         : ' FRAUD-FLAGGED-CTR.
+             DISPLAY 'FLAGGED NO FRAUD      : ' NO-FRAUD-CTR.
+             DISPLAY 'AVERAGE PROBABILITY(YES)' PROB-YES-AVERAGE.
+             DISPLAY '24HR MERCHANT LIST OVERFLOWS: '
+                 MERCHANT-LIST-FULL-CTR.
+             DISPLAY 'MERCHANT-STATE TABLE OVERFLOWS: '
+                 STATE-TOTALS-OVERFLOW-CTR.
+             DISPLAY ' '.
+             DISPLAY 'BREAKDOWN BY MERCHANT STATE:'.
+
+             PERFORM 9100-DISPLAY-STATE-TOTAL
+                THRU 9100-DISPLAY-STATE-TOTAL-X
+                VARYING STATE-IDX FROM 1 BY 1
+                UNTIL STATE-IDX > STATE-TOTALS-USED.
+
+             DISPLAY '************************************'.
+
+             CLOSE FRAUDTXN-FILE.
+             CLOSE FRAUDRPT-FILE.
+             CLOSE FRAUDCKP-FILE.
+             CLOSE FRAUDXCP-FILE.
+             CLOSE FRAUDHST-FILE.
+             CLOSE FRAUDCMP-FILE.
+
+      *-------------------
+       9000-TERMINATE-X.
+      *-------------------
+
+       9100-DISPLAY-STATE-TOTAL.
+             DISPLAY '  ' STATE-TOTALS-CODE(STATE-IDX) ' : '
+                 STATE-TOTALS-COUNT(STATE-IDX).
+       9100-DISPLAY-STATE-TOTAL-X.
+
       *---------------
        1000-CALL-CICS.
       *---------------
 
       *     WMLz Model deployment ID - PMML
       *PASS THE DEPLOYMENT ID OF THE MODEL TO SCORING VIA CICS
-      *CHANNEL AND CONTAINER ALN_DEPLOYMENT_ID
+      *CHANNEL AND CONTAINER ALN_DEPLOYMENT_ID.  DEPLOY-ID IS
+      *LOADED FROM FRAUDCTL AT STARTUP SO A MODEL REDEPLOY DOES
+      *NOT REQUIRE A CODE CHANGE.
              EXEC CICS PUT CONTAINER('ALN_DEPLOY_ID') CHANNEL('CHAN')
                   CHAR
-                  FROM('DEPLOYMENT_ID')
+                  FROM(DEPLOY-ID)
                   END-EXEC.
 
       *PASS THE JAVA CLASS NAME OF THE MODEL INPUT TO SCORING VIA
@@ -170,13 +997,138 @@
        1000-CALL-CICS-X.
       *-----------------
 
+      *-----------------------------------------------------------
+      * ALNSCORE RETURNS SCORE-RC = 0 ON A GOOD SCORE.  A NON-ZERO
+      * RC MEANS MODELOUT IS NOT TRUSTWORTHY - LOG THE ERROR ID
+      * AND MESSAGE AND SKIP THE VERDICT FOR THIS TRANSACTION.
+      *-----------------------------------------------------------
+       1100-CHECK-SCORE-RC.
+      *-----------------------------------------------------------
+
+             IF SCORE-RC NOT = ZERO
+                 MOVE 'N' TO SCORE-OK-SWITCH
+                 DISPLAY 'ALNSCORE RETURNED A NON-ZERO RC: ' SCORE-RC
+                 DISPLAY 'SCORE-ERR-ID  : ' SCORE-ERR-ID
+                 IF SCORE-ERR-MSG-LEN > ZERO
+                     DISPLAY 'SCORE-ERR-MSG : '
+                         SCORE-ERR-MSG(1:SCORE-ERR-MSG-LEN)
+                 END-IF
+             ELSE
+                 MOVE 'Y' TO SCORE-OK-SWITCH
+             END-IF.
+
+      *-----------------------
+       1100-CHECK-SCORE-RC-X.
+      *-----------------------
+
+      *-----------------------------------------------------------
+      * LINKS TO THE CANDIDATE (SHADOW) DEPLOYMENT ON A SEPARATE
+      * CHANNEL, USING THE SAME FRAUDIN ALREADY BUILT FOR THE
+      * PRODUCTION CALL, SO A MODEL UNDER VALIDATION CAN BE
+      * COMPARED AGAINST PRODUCTION WITHOUT AFFECTING THE LIVE
+      * FRAUD/NO FRAUD VERDICT.
+      *-----------------------------------------------------------
+       1200-CALL-CICS-SHADOW.
+      *-----------------------------------------------------------
+
+             EXEC CICS PUT CONTAINER('ALN_DEPLOY_ID')
+                  CHANNEL('SHADCHAN')
+                  CHAR
+                  FROM(SHADOW-DEPLOY-ID)
+                  END-EXEC.
+
+             EXEC CICS PUT CONTAINER('ALN_INPUT_CLASS')
+                  CHANNEL('SHADCHAN')
+                  CHAR FROM('FRAUDInPipeWrapper')
+                  END-EXEC.
+
+             EXEC CICS PUT CONTAINER('ALN_INPUT_DATA')
+                  CHANNEL('SHADCHAN')
+                  FROM(FRAUDIN) BIT END-EXEC.
+
+             EXEC CICS PUT CONTAINER('ALN_OUTPUT_CLASS')
+                  CHANNEL('SHADCHAN')
+                  CHAR FROM('FRAUDOutPipeWrapper')
+                  END-EXEC.
+
+             EXEC CICS LINK PROGRAM('ALNSCORE') CHANNEL('SHADCHAN')
+                  END-EXEC.
+
+             EXEC CICS GET CONTAINER('ALN_OUTPUT_DATA')
+                  CHANNEL('SHADCHAN')
+                  INTO(SHADOW-OUT) END-EXEC.
+
+      *-------------------------
+       1200-CALL-CICS-SHADOW-X.
+      *-------------------------
+
+      *-----------------------------------------------------------
+      * ALNSCORE RETURNS SHADOW-SCORE-RC = 0 ON A GOOD SCORE, THE
+      * SAME AS THE PRODUCTION CALL.  A NON-ZERO RC MEANS THE
+      * SHADOW-OUT CONTENTS ARE NOT TRUSTWORTHY - LOG THE ERROR AND
+      * SKIP THE COMPARISON RECORD FOR THIS TRANSACTION RATHER THAN
+      * WRITE A VERDICT DERIVED FROM GARBAGE.
+      *-----------------------------------------------------------
+       1220-CHECK-SHADOW-SCORE-RC.
+      *-----------------------------------------------------------
+
+             IF SHADOW-SCORE-RC NOT = ZERO
+                 MOVE 'N' TO SHADOW-SCORE-OK-SWITCH
+                 DISPLAY 'ALNSCORE (SHADOW) RETURNED A NON-ZERO RC: '
+                     SHADOW-SCORE-RC
+                 DISPLAY 'SHADOW-SCORE-ERR-ID  : ' SHADOW-SCORE-ERR-ID
+                 IF SHADOW-SCORE-ERR-MSG-LEN > ZERO
+                     DISPLAY 'SHADOW-SCORE-ERR-MSG : '
+                        SHADOW-SCORE-ERR-MSG(1:SHADOW-SCORE-ERR-MSG-LEN)
+                 END-IF
+             ELSE
+                 MOVE 'Y' TO SHADOW-SCORE-OK-SWITCH
+             END-IF.
+
+      *-------------------------------
+       1220-CHECK-SHADOW-SCORE-RC-X.
+      *-------------------------------
+
+      *-----------------------------------------------------------
+      * WRITES THE PRODUCTION AND SHADOW SCORES SIDE BY SIDE TO THE
+      * COMPARISON DATASET SO THE MODEL-VALIDATION TEAM CAN TELL
+      * WHETHER THE CANDIDATE DEPLOYMENT AGREES WITH PRODUCTION
+      * BEFORE IT IS CUT INTO SERVICE.
+      *-----------------------------------------------------------
+       1250-WRITE-COMPARISON.
+      *-----------------------------------------------------------
+
+             MOVE CURRENT-SEQ-NO        TO CMP-SEQ-NO.
+             MOVE DEPLOY-ID             TO CMP-PROD-DEPLOY-ID.
+             MOVE cast-probabilityXYesX TO CMP-PROD-PROB-YES.
+             MOVE SHADOW-DEPLOY-ID      TO CMP-SHADOW-DEPLOY-ID.
+             MOVE SHADOW-probabilityXYesX TO CMP-SHADOW-PROB-YES.
+
+             IF SHADOW-probabilityXYesX >= FRAUD-THRESHOLD
+                 MOVE 'FRAUD'    TO SHADOW-VERDICT
+             ELSE
+                 MOVE 'NO FRAUD' TO SHADOW-VERDICT
+             END-IF.
+
+             IF SHADOW-VERDICT = FRAUD-VERDICT
+                 MOVE 'Y' TO CMP-VERDICT-MATCH
+             ELSE
+                 MOVE 'N' TO CMP-VERDICT-MATCH
+             END-IF.
+
+             WRITE FRAUDCMP-RECORD.
+
+      *-------------------------
+       1250-WRITE-COMPARISON-X.
+      *-------------------------
+
       *------------------
        2000-CAST-NUMERIC.
       *------------------
 
            INITIALIZE CAST-WS.
 
-           MOVE Card                       TO cast-card.
+           MOVE CardXLast4                 TO cast-card-last4.
            MOVE Month                      TO cast-month.
            MOVE Year                       TO cast-year.
            MOVE XDay                       TO cast-day.
@@ -188,6 +1140,8 @@
            MOVE XTime                      TO cast-time.
            MOVE probabilityXNoX            TO cast-probabilityXNoX.
            MOVE probabilityXYesX           TO cast-probabilityXYesX.
+           MOVE CvvXResult                 TO cast-cvv-result.
+           MOVE AvsXResult                 TO cast-avs-result.
 
       *--------------------
        2000-CAST-NUMERIC-X.
@@ -199,7 +1153,7 @@
 
       *****INPUT FIELDS**********************************
              DISPLAY 'Amount:        :' cast-amount.
-             DISPLAY 'Card           :' cast-card.
+             DISPLAY 'Card (last 4)  :' cast-card-last4.
              DISPLAY 'Day            :' cast-day.
              DISPLAY 'Merchant Name  :' cast-merchant-name.
              DISPLAY 'Merchant City  :' MerchantXCity.
@@ -212,6 +1166,8 @@
              DISPLAY 'Zip            :' cast-zip.
              DISPLAY 'MCC            :' cast-mcc.
              DISPLAY 'Errors         :' Errors.
+             DISPLAY 'CVV Result     :' cast-cvv-result.
+             DISPLAY 'AVS Result     :' cast-avs-result.
              DISPLAY '                '.
 
       *****OUTPUT FIELDS*********************************
@@ -219,14 +1175,139 @@
              DISPLAY 'probability(Yes):' cast-probabilityXYesX.
              DISPLAY '                '.
 
+      *****REASON CODES**********************************
+      *Top contributing fields behind this score, for the fraud
+      *desk to cite when a cardholder disputes a decline.
+             DISPLAY 'Reason 1       :' ReasonXCode1.
+             DISPLAY 'Reason 2       :' ReasonXCode2.
+             DISPLAY 'Reason 3       :' ReasonXCode3.
+             DISPLAY '                '.
+
       *****RESULT****************************************
-             IF  probabilityXNoX > probabilityXYesX
-                DISPLAY 'NO FRAUD'
+      *The cutoff is run-time tunable (FRAUD-THRESHOLD, loaded
+      *from FRAUDCTL at startup) rather than a fixed 50% split.
+             IF  probabilityXYesX >= FRAUD-THRESHOLD
+                MOVE 'FRAUD'    TO FRAUD-VERDICT
+                ADD 1 TO FRAUD-FLAGGED-CTR
+                DISPLAY 'FRAUD'
                 DISPLAY '                '
              ELSE
-                DISPLAY 'FRAUD'
+                MOVE 'NO FRAUD' TO FRAUD-VERDICT
+                ADD 1 TO NO-FRAUD-CTR
+                DISPLAY 'NO FRAUD'
                 DISPLAY '                '
              END-IF.
+
+             ADD 1 TO RECORDS-SCORED-CTR.
+             ADD probabilityXYesX TO PROB-YES-TOTAL.
+
+             PERFORM 3100-ACCUM-STATE-TOTAL
+                THRU 3100-ACCUM-STATE-TOTAL-X.
+
+             PERFORM 3200-WRITE-RESULT
+                THRU 3200-WRITE-RESULT-X.
+
+             IF probabilityXYesX >= HIGH-RISK-THRESHOLD
+                 PERFORM 3300-WRITE-HOLD-QUEUE
+                    THRU 3300-WRITE-HOLD-QUEUE-X
+             END-IF.
       *------------------
        3000-PUT-OUTPUT-X.
       *------------------
+
+      *-----------------------------------------------------------
+      * ADDS THIS TRANSACTION TO THE PER-MERCHANT-STATE CONTROL
+      * TOTAL, ADDING A NEW TABLE ENTRY THE FIRST TIME A STATE IS
+      * SEEN.
+      *-----------------------------------------------------------
+       3100-ACCUM-STATE-TOTAL.
+      *-----------------------------------------------------------
+
+             SET STATE-IDX TO 1.
+             SEARCH STATE-TOTALS-ENTRY
+                 AT END
+                     PERFORM 3150-ADD-STATE-ENTRY
+                        THRU 3150-ADD-STATE-ENTRY-X
+                 WHEN STATE-TOTALS-CODE(STATE-IDX) = MerchantXState(1:2)
+                     ADD 1 TO STATE-TOTALS-COUNT(STATE-IDX)
+             END-SEARCH.
+
+      *---------------------------
+       3100-ACCUM-STATE-TOTAL-X.
+      *---------------------------
+
+       3150-ADD-STATE-ENTRY.
+             IF STATE-TOTALS-USED < 60
+                 ADD 1 TO STATE-TOTALS-USED
+                 SET STATE-IDX TO STATE-TOTALS-USED
+                 MOVE MerchantXState(1:2) TO
+                     STATE-TOTALS-CODE(STATE-IDX)
+                 MOVE 1 TO STATE-TOTALS-COUNT(STATE-IDX)
+             ELSE
+                 ADD 1 TO STATE-TOTALS-OVERFLOW-CTR
+             END-IF.
+       3150-ADD-STATE-ENTRY-X.
+
+      *-----------------------------------------------------------
+      * WRITES THE SCORED TRANSACTION TO THE DURABLE RESULTS
+      * DATASET FOR DOWNSTREAM CARD-OPS RECONCILIATION.
+      *-----------------------------------------------------------
+       3200-WRITE-RESULT.
+      *-----------------------------------------------------------
+
+             MOVE cast-card-last4        TO RPT-CARD-LAST4.
+             MOVE cast-month             TO RPT-MONTH.
+             MOVE cast-day               TO RPT-DAY.
+             MOVE cast-year              TO RPT-YEAR.
+             MOVE cast-time              TO RPT-TIME.
+             MOVE cast-amount            TO RPT-AMOUNT.
+             MOVE cast-merchant-name     TO RPT-MERCHANT-NAME.
+             MOVE MerchantXCity          TO RPT-MERCHANT-CITY.
+             MOVE MerchantXState         TO RPT-MERCHANT-STATE.
+             MOVE cast-user              TO RPT-USER.
+             MOVE cast-zip               TO RPT-ZIP.
+             MOVE cast-mcc               TO RPT-MCC.
+             MOVE cast-probabilityXNoX   TO RPT-PROB-NO.
+             MOVE cast-probabilityXYesX  TO RPT-PROB-YES.
+             MOVE FRAUD-VERDICT          TO RPT-VERDICT.
+             MOVE ReasonXCode1           TO RPT-REASON-CODE-1.
+             MOVE ReasonXCode2           TO RPT-REASON-CODE-2.
+             MOVE ReasonXCode3           TO RPT-REASON-CODE-3.
+             MOVE cast-cvv-result        TO RPT-CVV-RESULT.
+             MOVE cast-avs-result        TO RPT-AVS-RESULT.
+
+             WRITE FRAUDRPT-RECORD.
+
+             IF FRAUDRPT-STATUS NOT = '00'
+                 DISPLAY 'FRAUDRPT WRITE FAILED - STATUS: '
+                     FRAUDRPT-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+             END-IF.
+
+      *-----------------------
+       3200-WRITE-RESULT-X.
+      *-----------------------
+
+      *-----------------------------------------------------------
+      * PUSHES A HIGH-RISK TRANSACTION ONTO THE FRAUD ANALYST
+      * WORKLIST SO THE DESK DOESN'T HAVE TO RE-SCAN THE FULL
+      * DAY'S OUTPUT FOR THE WORST OFFENDERS.
+      *-----------------------------------------------------------
+       3300-WRITE-HOLD-QUEUE.
+      *-----------------------------------------------------------
+
+             MOVE cast-card-last4        TO HLD-CARD-LAST4.
+             MOVE cast-user              TO HLD-USER.
+             MOVE cast-merchant-name     TO HLD-MERCHANT-NAME.
+             MOVE cast-amount            TO HLD-AMOUNT.
+             MOVE cast-probabilityXYesX  TO HLD-PROB-YES.
+
+             EXEC CICS WRITEQ TS QUEUE('FRAUDHQ')
+                  FROM(FRAUDHLD-RECORD)
+                  LENGTH(LENGTH OF FRAUDHLD-RECORD)
+                  END-EXEC.
+
+      *---------------------------
+       3300-WRITE-HOLD-QUEUE-X.
+      *---------------------------
