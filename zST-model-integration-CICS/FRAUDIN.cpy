@@ -3,7 +3,10 @@
         DATA DIVISION.                                               
         WORKING-STORAGE SECTION.                                     
         01  MODELIN.
-           06 Card COMP-2 SYNC.
+           06 CardXToken-length PIC S9999 COMP-5 SYNC.
+           06 CardXToken PIC X(19).
+           06 CardXLast4-length PIC S9999 COMP-5 SYNC.
+           06 CardXLast4 PIC X(04).
            06 Month COMP-2 SYNC.
            06 UseXChip-length PIC S9999 COMP-5 SYNC.
            06 UseXChip PIC X(255).
@@ -20,6 +23,10 @@
            06 MCC COMP-2 SYNC.
            06 Errors-length PIC S9999 COMP-5 SYNC.
            06 Errors PIC X(255).
-           06 XTime COMP-2 SYNC.        
-        PROCEDURE DIVISION.  
+           06 XTime COMP-2 SYNC.
+           06 TxnXCountX1hr COMP-2 SYNC.
+           06 DistinctXMerchantXCountX24hr COMP-2 SYNC.
+           06 CvvXResult PIC X(01).
+           06 AvsXResult PIC X(01).
+        PROCEDURE DIVISION.
                 STOP RUN. 
