@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRDRSCHK.
+
+      * AUTHOR - TMK ************************************************
+      *
+      * AI ON IBM Z SOLUTION TEMPLATE
+      *
+      * CHECKS THE RESTART SWITCH IN THE FRAUD SCORING RUN'S CONTROL
+      * PARAMETERS AND RETURNS A CONDITION CODE THE OVERNIGHT JCL CAN
+      * TEST SO DAILY OUTPUT DATASETS (THE CHECKPOINT LOG, RESULTS,
+      * EXCEPTIONS, AND SHADOW-COMPARE FILES) ARE CLEARED BEFORE A
+      * GENUINELY FRESH RUN BUT LEFT ALONE ACROSS A RESTART, WHERE
+      * FRAUDDET OPENS THEM EXTEND TO CONTINUE A PARTIAL DAY'S OUTPUT.
+      *
+      * RETURN-CODE 0  - NOT A RESTART, SAFE TO CLEAR THE DAY'S OUTPUT
+      *                  DATASETS BEFORE FRAUDDET RUNS.
+      * RETURN-CODE 4  - A RESTART IS REQUESTED, LEAVE THE OUTPUT
+      *                  DATASETS AS THEY ARE.
+      *
+      * MODIFICATION HISTORY
+      * --------------------
+      * DATE       BY    DESCRIPTION
+      * 2026-08-09 TMK    INITIAL VERSION - REVIEW FIXES: DRIVES THE
+      *                   CONDITIONAL OUTPUT-DATASET CLEANUP STEPS IN
+      *                   FRAUDRUN SO A FRESH RUN STARTS CLEAN AND A
+      *                   RESTART NEVER LOSES A PARTIAL DAY'S OUTPUT.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FRAUDCTL-FILE ASSIGN TO FRAUDCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FRAUDCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *---------------------------------------------------------
+      * SAME RUN-TIME CONTROL PARAMETER RECORD FRAUDDET READS.
+      *---------------------------------------------------------
+       FD  FRAUDCTL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  FRAUDCTL-RECORD.
+           05 CTL-DEPLOY-ID             PIC X(36).
+           05 CTL-THRESHOLD             PIC 9(01)V9(04).
+           05 CTL-HIGH-RISK-THRESHOLD   PIC 9(01)V9(04).
+           05 CTL-RESTART-SW            PIC X(01).
+               88 CTL-RESTART-REQUESTED          VALUE 'Y'.
+           05 CTL-CHECKPOINT-INTERVAL   PIC 9(05).
+           05 CTL-SHADOW-MODE-SW        PIC X(01).
+               88 CTL-SHADOW-MODE-ACTIVE         VALUE 'Y'.
+           05 CTL-SHADOW-DEPLOY-ID      PIC X(36).
+           05 FILLER                    PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       77  FRAUDCTL-STATUS              PIC X(02).
+
+       PROCEDURE DIVISION.
+
+      *---------------
+       0000-MAINLINE.
+      *---------------
+
+             PERFORM 1000-CHECK-RESTART
+                THRU 1000-CHECK-RESTART-X.
+
+             STOP RUN.
+
+      *-----------------------------------------------------------
+      * A MISSING OR EMPTY FRAUDCTL IS TREATED AS A FRESH RUN -
+      * FRAUDDET ABENDS ON AN EMPTY FRAUDCTL IN ITS OWN RIGHT, SO
+      * THE WORST THAT HAPPENS HERE IS THE OUTPUT DATASETS GET
+      * CLEARED FOR A RUN THAT WAS GOING TO ABEND ANYWAY.
+      *-----------------------------------------------------------
+       1000-CHECK-RESTART.
+      *-----------------------------------------------------------
+
+             MOVE ZERO TO RETURN-CODE.
+
+             OPEN INPUT FRAUDCTL-FILE.
+             READ FRAUDCTL-FILE
+                 AT END
+                     DISPLAY 'FRDRSCHK - FRAUDCTL IS EMPTY, '
+                         'TREATING AS A FRESH RUN'
+                 NOT AT END
+                     IF CTL-RESTART-REQUESTED
+                         DISPLAY 'FRDRSCHK - RESTART REQUESTED, '
+                             'OUTPUT DATASETS WILL NOT BE CLEARED'
+                         MOVE 4 TO RETURN-CODE
+                     ELSE
+                         DISPLAY 'FRDRSCHK - FRESH RUN, OUTPUT '
+                             'DATASETS WILL BE CLEARED'
+                     END-IF
+             END-READ.
+             CLOSE FRAUDCTL-FILE.
+
+      *-------------------------
+       1000-CHECK-RESTART-X.
+      *-------------------------
