@@ -0,0 +1,162 @@
+//FRAUDRUN JOB (ACCTNO,ROOM),'FRAUD SCORING RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* OVERNIGHT FRAUD SCORING RUN
+//*
+//* EXTRACTS THE DAY'S SETTLED TRANSACTIONS FROM THE CARD-
+//* AUTHORIZATION SYSTEM, STAGES THEM INTO THE FRAUDTXN
+//* EXTRACT FRAUDDET READS, SCORES THE FILE THROUGH
+//* FRAUDDET/ALNSCORE, AND FEEDS THE RESULTS INTO THE
+//* DOWNSTREAM CARD-OPS REPORTING JOB.  EACH STEP CHECKS THE
+//* CONDITION CODE OF EVERY STEP BEFORE IT SO A FAILED
+//* EXTRACT DOES NOT SILENTLY PRODUCE AN EMPTY SCORING RUN.
+//*
+//* MODIFICATION HISTORY
+//* --------------------
+//* DATE       BY    DESCRIPTION
+//* 2026-08-09 JDM    INITIAL VERSION
+//* 2026-08-09 TMK    CORRECTED FRAUDRPT/FRAUDCMP LRECL TO MATCH
+//*                   THE ACTUAL COMPILED RECORD LENGTHS
+//* 2026-08-09 TMK    FIXED COND OPERATORS SO A STEP IS BYPASSED
+//*                   ON A PRIOR STEP FAILURE INSTEAD OF ON ITS
+//*                   SUCCESS; CORRECTED TXNOUT LRECL TO MATCH THE
+//*                   COMPILED FRAUDTXN-RECORD LENGTH
+//* 2026-08-09 TMK    REVIEW FIXES: RELOAD THE FRAUDTXN KSDS FRESH
+//*                   EACH RUN INSTEAD OF REPRO'ING ON TOP OF EVERY
+//*                   PRIOR DAY'S RECORDS; ADDED FRDRSCHK TO TELL A
+//*                   GENUINELY FRESH RUN FROM A RESTART SO THE
+//*                   CHECKPOINT/RESULTS/EXCEPTIONS/SHADOW-COMPARE
+//*                   DATASETS ARE CLEARED ONLY ON A FRESH RUN AND
+//*                   CATALOG CLEAN (NO MORE DISP=NEW FAILING
+//*                   BECAUSE YESTERDAY'S DATASET IS STILL CATLG'D)
+//*********************************************************
+//*
+//*--------------------------------------------------------
+//* STEP 1 - EXTRACT THE DAY'S SETTLED TRANSACTIONS FROM THE
+//*          CARD-AUTHORIZATION FEED.
+//*--------------------------------------------------------
+//EXTRACT  EXEC PGM=FRDEXTR,REGION=0M
+//STEPLIB  DD DSN=PROD.FRAUD.LOADLIB,DISP=SHR
+//AUTHFEED DD DSN=PROD.CARDAUTH.DAILY.EXTRACT,DISP=SHR
+//TXNOUT   DD DSN=&&TXNSTAGE,
+//            DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=186,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*--------------------------------------------------------
+//* STEP 1A - DETERMINES WHETHER THIS IS A RESTART OF AN
+//*           IN-PROGRESS RUN OR A GENUINELY FRESH RUN, SO
+//*           THE CLEANUP STEPS BELOW KNOW WHETHER THE PRIOR
+//*           RUN'S CHECKPOINT/RESULTS ARE STILL NEEDED.
+//*           SKIPPED IF THE EXTRACT FAILED.
+//*--------------------------------------------------------
+//CHKRST   EXEC PGM=FRDRSCHK,REGION=0M,
+//             COND=(4,GE,EXTRACT)
+//STEPLIB  DD DSN=PROD.FRAUD.LOADLIB,DISP=SHR
+//FRAUDCTL DD DSN=PROD.FRAUD.CONTROL.PARMS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------
+//* STEP 1B - RELOADS THE FRAUDTXN KSDS EMPTY SO STAGE'S
+//*           REPRO DOES NOT ACCUMULATE ON TOP OF EVERY PRIOR
+//*           DAY'S RECORDS.  RUN REGARDLESS OF RESTART - THE
+//*           DAY'S SETTLED-TRANSACTION FEED IS THE SAME ON A
+//*           SAME-DAY RESTART, SO RELOADING IT IS HARMLESS.
+//*           SKIPPED IF THE EXTRACT FAILED.
+//*--------------------------------------------------------
+//CLRTXN   EXEC PGM=IDCAMS,REGION=0M,
+//             COND=(4,GE,EXTRACT)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.FRAUD.FRAUDTXN CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PROD.FRAUD.FRAUDTXN)     -
+         INDEXED                                 -
+         RECORDSIZE(186 186)                     -
+         KEYS(9 0)                                -
+         FREESPACE(10 10)                         -
+         SHAREOPTIONS(2 3))                       -
+       DATA  (NAME(PROD.FRAUD.FRAUDTXN.DATA))     -
+       INDEX (NAME(PROD.FRAUD.FRAUDTXN.INDEX))
+/*
+//*
+//*--------------------------------------------------------
+//* STEP 1C - CLEARS THE PRIOR DAY'S CHECKPOINT LOG, RESULTS,
+//*           EXCEPTIONS, AND SHADOW-COMPARE DATASETS SO A
+//*           FRESH RUN DOES NOT FAIL ALLOCATING THEM AS NEW
+//*           AND DOES NOT APPEND ONTO YESTERDAY'S OUTPUT.
+//*           BYPASSED WHEN CHKRST DETECTS A RESTART - THOSE
+//*           DATASETS ARE THE PARTIAL RUN FRAUDDET IS ABOUT
+//*           TO CONTINUE (OPENED EXTEND) AND MUST SURVIVE.
+//*--------------------------------------------------------
+//CLROUT   EXEC PGM=IDCAMS,REGION=0M,
+//             COND=((4,GE,EXTRACT),(4,EQ,CHKRST))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.FRAUD.CHECKPOINT.LOG
+  SET MAXCC = 0
+  DELETE PROD.FRAUD.RESULTS.DAILY
+  SET MAXCC = 0
+  DELETE PROD.FRAUD.EXCEPTIONS.DAILY
+  SET MAXCC = 0
+  DELETE PROD.FRAUD.SHADOW.COMPARE.DAILY
+  SET MAXCC = 0
+/*
+//*
+//*--------------------------------------------------------
+//* STEP 2 - LOAD THE EXTRACT INTO THE FRAUDTXN KSDS THAT
+//*          FRAUDDET READS.  SKIPPED IF THE EXTRACT FAILED.
+//*--------------------------------------------------------
+//STAGE    EXEC PGM=IDCAMS,REGION=0M,
+//             COND=(4,GE,EXTRACT)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(TXNIN)  -
+        OUTFILE(TXNOUT)
+/*
+//TXNIN    DD DSN=&&TXNSTAGE,DISP=(OLD,DELETE)
+//TXNOUT   DD DSN=PROD.FRAUD.FRAUDTXN,DISP=SHR
+//*
+//*--------------------------------------------------------
+//* STEP 3 - SCORE THE STAGED TRANSACTION FILE.  SKIPPED IF
+//*          EITHER THE EXTRACT OR THE STAGE STEP FAILED.
+//*--------------------------------------------------------
+//SCORE    EXEC PGM=FRAUDDET,REGION=0M,
+//             COND=((4,GE,EXTRACT),(4,GE,STAGE))
+//STEPLIB  DD DSN=PROD.FRAUD.LOADLIB,DISP=SHR
+//FRAUDTXN DD DSN=PROD.FRAUD.FRAUDTXN,DISP=SHR
+//FRAUDRPT DD DSN=PROD.FRAUD.RESULTS.DAILY,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(25,25),RLSE),
+//            DCB=(RECFM=FB,LRECL=225,BLKSIZE=0)
+//FRAUDCTL DD DSN=PROD.FRAUD.CONTROL.PARMS,DISP=SHR
+//FRAUDCKP DD DSN=PROD.FRAUD.CHECKPOINT.LOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//FRAUDXCP DD DSN=PROD.FRAUD.EXCEPTIONS.DAILY,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=69,BLKSIZE=0)
+//FRAUDHST DD DSN=PROD.FRAUD.CARDHIST,DISP=SHR
+//FRAUDCMP DD DSN=PROD.FRAUD.SHADOW.COMPARE.DAILY,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=126,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//*--------------------------------------------------------
+//* STEP 4 - FEED THE SCORED RESULTS INTO THE DOWNSTREAM
+//*          CARD-OPS REPORTING JOB.  SKIPPED IF EXTRACT,
+//*          STAGE, OR SCORE FAILED.
+//*--------------------------------------------------------
+//REPORT   EXEC PGM=CAXRPT01,REGION=0M,
+//             COND=((4,GE,EXTRACT),(4,GE,STAGE),(4,GE,SCORE))
+//STEPLIB  DD DSN=PROD.CARDOPS.LOADLIB,DISP=SHR
+//FRAUDRPT DD DSN=PROD.FRAUD.RESULTS.DAILY,DISP=SHR
+//CAXREPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
