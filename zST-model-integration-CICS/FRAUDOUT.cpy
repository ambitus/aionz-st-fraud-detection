@@ -9,6 +9,12 @@
           03 SCORE-ERR-MSG-LEN             PIC S9999 COMP-5 SYNC.
           03 MODELOUT.
              06 probabilityXNoX               COMP-2 SYNC.
-             06 probabilityXYesX              COMP-2 SYNC.                      
-        PROCEDURE DIVISION.                              
+             06 probabilityXYesX              COMP-2 SYNC.
+             06 ReasonXCode1-length           PIC S9999 COMP-5 SYNC.
+             06 ReasonXCode1                  PIC X(30).
+             06 ReasonXCode2-length           PIC S9999 COMP-5 SYNC.
+             06 ReasonXCode2                  PIC X(30).
+             06 ReasonXCode3-length           PIC S9999 COMP-5 SYNC.
+             06 ReasonXCode3                  PIC X(30).
+        PROCEDURE DIVISION.
                    STOP RUN.                             
